@@ -0,0 +1,14 @@
+      *    rock-paper-scissors scoring rules for day2's merged,
+      *    mode-switched scoring run. these are the compiled-in
+      *    defaults; day2 overrides them at start-up from an optional
+      *    "rps-rules.dat" file (see load-score-rules) so a house-rule
+      *    variant's point values can be changed without recompiling.
+      *    shape index: 1=rock 2=paper 3=scissors.
+      *    outcome index: 1=lose 2=draw 3=win.
+       01 rps-shape-values pic 9(3) value 123.
+       01 rps-shape-points redefines rps-shape-values.
+           05 shape-point pic 9(1) occurs 3 times.
+
+       01 rps-outcome-values pic 9(3) value 036.
+       01 rps-outcome-points redefines rps-outcome-values.
+           05 outcome-point pic 9(1) occurs 3 times.
