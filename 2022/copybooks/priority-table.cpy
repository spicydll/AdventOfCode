@@ -0,0 +1,6 @@
+      *    item letter to priority value lookup (a-z = 1-26,
+      *    A-Z = 27-52), shared by any rucksack/item-priority program.
+       01 priority-letters pic x(52) value
+           "abcdefghijklmnopqrstuvwxyzABCDEFGHIJKLMNOPQRSTUVWXYZ".
+       01 priority-table redefines priority-letters.
+           05 priority-letter pic x(1) occurs 52 times.
