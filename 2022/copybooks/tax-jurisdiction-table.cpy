@@ -0,0 +1,9 @@
+      *    location code to tax rate (whole percent) lookup, shared
+      *    by any register/receipt program that needs a tax rate
+      *    without asking the cashier to key one in fresh every run.
+       01 tax-jurisdiction-data pic x(25) value
+           "NY008CA008TX000FL007OH006".
+       01 tax-jurisdiction-table redefines tax-jurisdiction-data.
+           05 tax-jurisdiction-entry occurs 5 times.
+               10 jurisdiction-code pic x(2).
+               10 jurisdiction-rate pic 9(3).
