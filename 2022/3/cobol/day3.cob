@@ -1,36 +1,309 @@
        identification division.
        program-id. "day3".
        author. u/madogson.
-       
+
        environment division.
        input-output section.
        file-control.
-           select SYSIN assign to KEYBOARD organization line sequential.
+           select SYSIN assign to "day3in.dat"
+               organization line sequential.
+           select optional day3-ckp assign to "day3.ckp"
+               organization line sequential
+               file status is ws-ckp-status.
+           select day3-exc assign to "day3exc.dat"
+               organization line sequential.
+           select day3-detail assign to "day3detail.csv"
+               organization line sequential.
 
        data division.
        file section.
        fd SYSIN.
        01 ln pic x(255).
            88 EOF VALUE high-values.
-           
+
+       fd day3-ckp.
+       01 ckp-record.
+           05 ckp-line-num pic 9(18).
+           05 ckp-priority-total pic 9(18).
+
+       fd day3-exc.
+       01 exc-record.
+           05 exc-line-num pic 9(18).
+           05 exc-sep pic x(2) value spaces.
+           05 exc-reason pic x(40).
+
+       fd day3-detail.
+       01 detail-record pic x(80).
+
        working-storage section.
+       01 ws-detail-line pic x(80).
+       01 ws-line-bad pic x(1) value 'N'.
+           88 line-bad value 'Y'.
+       01 ws-exc-reason pic x(40).
+       01 ws-len-remainder pic 9(9).
+       01 ws-char-index pic 9(18).
+       01 ws-nonalpha-found pic x(1) value 'N'.
+           88 nonalpha-found value 'Y'.
+       01 ws-pt-index pic 9(3).
+       01 ws-priority-found pic x(1) value 'N'.
+           88 priority-found value 'Y'.
+       copy "priority-table.cpy".
+       01 ws-ckp-status pic xx.
+       01 ws-checkpoint-interval pic 9(9) value 1.
+       01 ws-record-num pic 9(18) value 0.
+       01 ws-resume-point pic 9(18) value 0.
+       01 ws-skip-index pic 9(18).
+       01 ws-ckp-remainder pic 9(9).
        01 ws-index pic 9(18) value 1.
+       01 ws-index2 pic 9(18).
        01 ws-str-len pic 9(18).
        01 ws-priority-total pic 9(18) value 0.
-       
+       01 ws-common-item pic x(1).
+       01 ws-priority pic 9(3).
+       01 ws-item-found pic x(1) value 'N'.
+           88 item-found value 'Y'.
+       01 ws-half2-start pic 9(18).
+       01 ws-half2-end pic 9(18).
+       01 ws-line-len pic 9(18).
+
+       01 ws-badge-total pic 9(18) value 0.
+       01 ws-g1 pic x(255).
+       01 ws-g2 pic x(255).
+       01 ws-g3 pic x(255).
+       01 ws-g-len1 pic 9(18).
+       01 ws-g-len2 pic 9(18).
+       01 ws-g-len3 pic 9(18).
+       01 ws-badge-item pic x(1).
+       01 ws-badge-found pic x(1) value 'N'.
+           88 badge-found value 'Y'.
+       01 ws-in-line2 pic x(1) value 'N'.
+           88 in-line2 value 'Y'.
+       01 ws-in-line3 pic x(1) value 'N'.
+           88 in-line3 value 'Y'.
+       01 ws-b-index pic 9(18).
+       01 ws-b-index2 pic 9(18).
+       01 ws-b-index3 pic 9(18).
+
        procedure division.
+           perform load-checkpoint
+           if ws-resume-point > 0
+               open extend day3-exc
+               open extend day3-detail
+           else
+               open output day3-exc
+               open output day3-detail
+           end-if
            open input SYSIN
+           if ws-resume-point > 0
+               move ws-resume-point to ws-record-num
+               perform varying ws-skip-index from 1 by 1
+                   until ws-skip-index > ws-resume-point or EOF
+                   read SYSIN
+                       AT END SET EOF TO true
+                   end-read
+               end-perform
+           end-if
            perform until EOF
-           read SYSIN        
+           read SYSIN
                AT END SET EOF TO true
            end-read
            if not EOF
-               compute ws-str-len= length of ln / 2
-               perform varying ws-index from 1 by 1 
-               until ws-index > ws-str-len
-               display ln(ws-index:1)
-               end-perform
+               add 1 to ws-record-num
+               perform validate-and-score-line
+               compute ws-ckp-remainder =
+                   function mod(ws-record-num, ws-checkpoint-interval)
+               if ws-ckp-remainder = 0
+                   perform save-checkpoint
+               end-if
+           end-if
+           end-perform.
+
+           perform clear-checkpoint
+
+           close day3-exc
+           close day3-detail
+           close SYSIN
+           open input SYSIN
+           move spaces to ln
+           perform until EOF
+           read SYSIN
+               AT END SET EOF TO true
+           end-read
+           if not EOF
+               move ln to ws-g1
+               read SYSIN
+                   AT END SET EOF TO true
+               end-read
+               if not EOF
+                   move ln to ws-g2
+                   read SYSIN
+                       AT END SET EOF TO true
+                   end-read
+                   if not EOF
+                       move ln to ws-g3
+                       perform find-badge-item
+                       if badge-found
+                           move ws-badge-item to ws-common-item
+                           perform find-priority
+                           if priority-found
+                               add ws-priority to ws-badge-total
+                           end-if
+                       end-if
+                   end-if
+               end-if
            end-if
            end-perform.
-    
+
+           close SYSIN.
+
+           display ws-priority-total.
+           display ws-badge-total.
+
        stop run.
+
+       load-checkpoint.
+           open input day3-ckp
+           if ws-ckp-status = "00"
+               read day3-ckp
+                   AT END move 0 to ws-resume-point
+               end-read
+               if ws-ckp-status = "00"
+                   move ckp-line-num to ws-resume-point
+                   move ckp-priority-total to ws-priority-total
+               end-if
+           end-if
+           close day3-ckp.
+
+       save-checkpoint.
+           open output day3-ckp
+           move ws-record-num to ckp-line-num
+           move ws-priority-total to ckp-priority-total
+           write ckp-record
+           close day3-ckp
+           close day3-exc
+           open extend day3-exc
+           close day3-detail
+           open extend day3-detail.
+
+       clear-checkpoint.
+           open output day3-ckp
+           move 0 to ckp-line-num
+           move 0 to ckp-priority-total
+           write ckp-record
+           close day3-ckp.
+
+       validate-and-score-line.
+           move 'N' to ws-line-bad
+           move spaces to ws-exc-reason
+           compute ws-line-len = function length(function trim(ln))
+           if ws-line-len = 0
+               move 'Y' to ws-line-bad
+               move "BLANK LINE" to ws-exc-reason
+           else
+               compute ws-len-remainder =
+                   function mod(ws-line-len, 2)
+               if ws-len-remainder not = 0
+                   move 'Y' to ws-line-bad
+                   move "ODD LENGTH" to ws-exc-reason
+               else
+                   move 'N' to ws-nonalpha-found
+                   perform varying ws-char-index from 1 by 1
+                       until ws-char-index > ws-line-len
+                           or nonalpha-found
+                       if not
+                           ((ln(ws-char-index:1) >= 'a' and
+                             ln(ws-char-index:1) <= 'z') or
+                            (ln(ws-char-index:1) >= 'A' and
+                             ln(ws-char-index:1) <= 'Z'))
+                           move 'Y' to ws-nonalpha-found
+                       end-if
+                   end-perform
+                   if nonalpha-found
+                       move 'Y' to ws-line-bad
+                       move "NON-ALPHABETIC CHARACTER"
+                           to ws-exc-reason
+                   else
+                       compute ws-str-len= ws-line-len / 2
+                       compute ws-half2-start= ws-str-len + 1
+                       compute ws-half2-end= ws-str-len * 2
+                       move 'N' to ws-item-found
+                       perform varying ws-index from 1 by 1
+                           until ws-index > ws-str-len or item-found
+                           perform varying ws-index2 from
+                               ws-half2-start by 1
+                               until ws-index2 > ws-half2-end
+                                   or item-found
+                               if ln(ws-index:1) = ln(ws-index2:1)
+                                   move ln(ws-index:1)
+                                       to ws-common-item
+                                   move 'Y' to ws-item-found
+                               end-if
+                           end-perform
+                       end-perform
+                       if not item-found
+                           move 'Y' to ws-line-bad
+                           move "NO COMMON ITEM" to ws-exc-reason
+                       end-if
+                   end-if
+               end-if
+           end-if
+           if line-bad
+               move ws-record-num to exc-line-num
+               move spaces to exc-sep
+               move ws-exc-reason to exc-reason
+               write exc-record
+           else
+               perform find-priority
+               add ws-priority to ws-priority-total
+               move spaces to ws-detail-line
+               string
+                   ws-record-num delimited by size
+                   "," delimited by size
+                   ws-common-item delimited by size
+                   "," delimited by size
+                   ws-priority delimited by size
+                   into ws-detail-line
+               end-string
+               write detail-record from ws-detail-line
+           end-if.
+
+       find-priority.
+           move 'N' to ws-priority-found
+           perform varying ws-pt-index from 1 by 1
+               until ws-pt-index > 52 or priority-found
+               if priority-letter(ws-pt-index) = ws-common-item
+                   move ws-pt-index to ws-priority
+                   move 'Y' to ws-priority-found
+               end-if
+           end-perform.
+
+       find-badge-item.
+           compute ws-g-len1 = function length(function trim(ws-g1))
+           compute ws-g-len2 = function length(function trim(ws-g2))
+           compute ws-g-len3 = function length(function trim(ws-g3))
+           move 'N' to ws-badge-found
+           perform varying ws-b-index from 1 by 1
+               until ws-b-index > ws-g-len1 or badge-found
+               move 'N' to ws-in-line2
+               perform varying ws-b-index2 from 1 by 1
+                   until ws-b-index2 > ws-g-len2 or in-line2
+                   if ws-g1(ws-b-index:1) =
+                       ws-g2(ws-b-index2:1)
+                       move 'Y' to ws-in-line2
+                   end-if
+               end-perform
+               if in-line2
+                   move 'N' to ws-in-line3
+                   perform varying ws-b-index3 from 1 by 1
+                       until ws-b-index3 > ws-g-len3 or in-line3
+                       if ws-g1(ws-b-index:1) =
+                           ws-g3(ws-b-index3:1)
+                           move 'Y' to ws-in-line3
+                       end-if
+                   end-perform
+                   if in-line3
+                       move ws-g1(ws-b-index:1) to ws-badge-item
+                       move 'Y' to ws-badge-found
+                   end-if
+               end-if
+           end-perform.
