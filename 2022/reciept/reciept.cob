@@ -1,37 +1,241 @@
        identification division.
-       program-id. reciept
+       program-id. reciept.
 
        environment division.
        input-output section.
        file-control.
        select sysin assign to keyboard organization line sequential.
+       select optional reciept-seq assign to "reciept.seq"
+           organization line sequential
+           file status is ws-seq-status.
+       select optional reciept-archive assign to "reciept-archive.dat"
+           organization line sequential.
+       select optional reciept-till assign to "reciept-till.dat"
+           organization line sequential
+           file status is ws-till-status.
 
        data division.
-           file section.
-           fd sysin.
-           01 input-line pic x(255).
+       file section.
+       fd sysin.
+       01 input-line pic x(255).
            88 eof value high-values.
 
-           working-storage section.
-           01 item-cost pic 9(2)v9(2).
-           01 tip-percent pic 9(3).
-           01 tax-percent pic 9(3).
-           01 tip pic 9(3)v9(2).
-           01 tax pic 9(3)v9(2).
-           01 total-cost pic 9(3)v9(2).
+       fd reciept-seq.
+       01 seq-record.
+           05 seq-number pic 9(9).
+
+       fd reciept-archive.
+       01 archive-record pic x(130).
+
+       fd reciept-till.
+       01 till-record.
+           05 till-record-date pic x(8).
+           05 till-record-total pic 9(7)v9(2).
+
+       working-storage section.
+       01 ws-seq-status pic xx.
+       01 ws-seq-number pic 9(9) value 0.
+       01 ws-archive-line pic x(130).
+       01 ws-run-timestamp pic x(21).
+       01 ws-till-status pic xx.
+       01 ws-till-date pic x(8) value spaces.
+       01 ws-till-total pic 9(7)v9(2) value 0.
+       01 closeout-flag pic x(1) value 'N'.
+           88 closeout-run value 'Y'.
+       01 item-count pic 9(2).
+       01 item-table.
+           05 item-entry occurs 1 to 99 times
+               depending on item-count.
+               10 item-cost pic 9(2)v9(2).
+       01 item-index pic 9(3).
+       01 item-total pic 9(5)v9(2) value 0.
+       01 discount-percent pic 9(3) value 0.
+       01 discount-amount pic 9(5)v9(2).
+       01 discounted-total pic 9(5)v9(2).
+       01 tip-percent pic 9(3).
+       01 tax-percent pic 9(3).
+       01 location-code pic x(2).
+       01 jt-index pic 9(2).
+       01 jt-found pic x(1) value 'N'.
+           88 jurisdiction-found value 'Y'.
+       copy "tax-jurisdiction-table.cpy".
+       01 tip pic 9(5)v9(2).
+       01 tax pic 9(5)v9(2).
+       01 total-cost pic 9(5)v9(2).
+       01 party-size pic 9(2) value 1.
+       01 per-person-share pic 9(5)v9(2).
+       01 tender-type pic x(4) value spaces.
+           88 tender-cash value "CASH".
+           88 tender-card value "CARD".
+       01 amount-tendered pic 9(5)v9(2).
+       01 change-due pic s9(5)v9(2).
+       01 change-due-abs pic 9(5)v9(2).
 
        procedure division.
-           display "Item Cost: "
-           accept item-cost from sysin
+           move function current-date to ws-run-timestamp
+
+           display "Close out till for the day? (Y/N): "
+           accept closeout-flag from sysin
+
+           if closeout-run
+               perform print-till-total
+           else
+               perform run-transaction
+           end-if.
+
+       stop run.
+
+       run-transaction.
+           perform load-sequence-number
+
+           display "Number of items: "
+           accept item-count from sysin
+
+           move 0 to item-total
+           perform varying item-index from 1 by 1
+               until item-index > item-count
+               display "Item " item-index " Cost: "
+               accept item-cost(item-index) from sysin
+               add item-cost(item-index) to item-total
+           end-perform
+
+           display "Discount/Coupon: %"
+           accept discount-percent from sysin
+           compute discount-amount =
+               item-total * discount-percent / 100
+           compute discounted-total = item-total - discount-amount
+
            display "Tip: %"
            accept tip-percent from sysin
-           display "Tax: %"
-           accept tax-percent from sysin
+           display "Tax Jurisdiction Code: "
+           accept location-code from sysin
+           perform find-tax-rate
 
-           compute tip= (item-cost * tip-percent / 100).
-           compute tax= (item-cost * tax-percent / 100).
-           compute total-cost= item-cost + tax + tip.
+           compute tip= (discounted-total * tip-percent / 100).
+           compute tax= (discounted-total * tax-percent / 100).
+           compute total-cost= discounted-total + tax + tip.
 
            display "Total cost: $" total-cost.
-      
-       stop run.
\ No newline at end of file
+
+           perform write-archive-record
+           perform save-sequence-number
+
+           display "Split between how many people? (1 = no split): "
+           accept party-size from sysin
+           if party-size > 1
+               compute per-person-share rounded =
+                   total-cost / party-size
+               display "Each of " party-size
+                   " pays: $" per-person-share
+           end-if
+
+           display "Tender Type (CASH/CARD): "
+           accept tender-type from sysin
+           if tender-cash
+               display "Amount Tendered: $"
+               accept amount-tendered from sysin
+               compute change-due = amount-tendered - total-cost
+               if change-due < 0
+                   compute change-due-abs = function abs(change-due)
+                   display "INSUFFICIENT TENDER - AMOUNT OWED: $"
+                       change-due-abs
+               else
+                   display "Change Due: $" change-due
+               end-if
+           end-if
+
+           perform update-till-total.
+
+       find-tax-rate.
+           move 0 to tax-percent
+           move 'N' to jt-found
+           perform varying jt-index from 1 by 1
+               until jt-index > 5 or jurisdiction-found
+               if jurisdiction-code(jt-index) = location-code
+                   move jurisdiction-rate(jt-index) to tax-percent
+                   move 'Y' to jt-found
+               end-if
+           end-perform
+           if not jurisdiction-found
+               display "WARNING: UNKNOWN TAX JURISDICTION CODE '"
+                   location-code "' - USING 0% TAX RATE"
+           end-if.
+
+       load-sequence-number.
+           move 0 to ws-seq-number
+           open input reciept-seq
+           if ws-seq-status = "00"
+               read reciept-seq
+                   at end move 0 to ws-seq-number
+                   not at end move seq-number to ws-seq-number
+               end-read
+           end-if
+           close reciept-seq
+           add 1 to ws-seq-number.
+
+       save-sequence-number.
+           open output reciept-seq
+           move ws-seq-number to seq-number
+           write seq-record
+           close reciept-seq.
+
+       write-archive-record.
+           move function current-date to ws-run-timestamp
+           move spaces to ws-archive-line
+           string
+               "SEQ " delimited by size
+               ws-seq-number delimited by size
+               " ITEMS " delimited by size
+               item-count delimited by size
+               " ITEM-TOTAL " delimited by size
+               item-total delimited by size
+               " DISCOUNT " delimited by size
+               discount-amount delimited by size
+               " TIP " delimited by size
+               tip delimited by size
+               " TAX " delimited by size
+               tax delimited by size
+               " TOTAL " delimited by size
+               total-cost delimited by size
+               " AT " delimited by size
+               ws-run-timestamp delimited by size
+               into ws-archive-line
+           end-string
+           open extend reciept-archive
+           write archive-record from ws-archive-line
+           close reciept-archive.
+
+       load-till.
+           move spaces to ws-till-date
+           move 0 to ws-till-total
+           open input reciept-till
+           if ws-till-status = "00"
+               read reciept-till
+                   not at end
+                       move till-record-date to ws-till-date
+                       move till-record-total to ws-till-total
+               end-read
+           end-if
+           close reciept-till.
+
+       save-till.
+           open output reciept-till
+           move ws-till-date to till-record-date
+           move ws-till-total to till-record-total
+           write till-record
+           close reciept-till.
+
+       update-till-total.
+           perform load-till
+           if ws-till-date = ws-run-timestamp(1:8)
+               add total-cost to ws-till-total
+           else
+               move ws-run-timestamp(1:8) to ws-till-date
+               move total-cost to ws-till-total
+           end-if
+           perform save-till.
+
+       print-till-total.
+           perform load-till
+           display "TILL TOTAL FOR " ws-till-date
+               ": $" ws-till-total.
