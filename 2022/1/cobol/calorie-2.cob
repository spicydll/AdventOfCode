@@ -1,54 +1,717 @@
        identification division.
        program-id. "calorie".
        author. u/madogson.
-       
+
        environment division.
        input-output section.
        file-control.
-           select SYSIN assign to KEYBOARD organization line sequential.
+           select SYSIN assign to "day1in.dat"
+               organization line sequential.
+           select calorie-rank assign to "calorie2rank.dat"
+               organization line sequential.
+           select calorie-exc assign to "calorie2exc.dat"
+               organization line sequential.
+           select optional calorie-ckp assign to "calorie2.ckp"
+               organization line sequential
+               file status is ws-ckp-status.
+           select optional calorie-ckptbl assign to "calorie2tbl.ckp"
+               organization line sequential
+               file status is ws-ckptbl-status.
+           select optional calorie-prior assign to "day1in-prior.dat"
+               organization line sequential
+               file status is ws-prior-status.
+           select calorie-delta assign to "calorie2delta.dat"
+               organization line sequential.
+           select calorie-rebalance assign to "calorie2rebalance.dat"
+               organization line sequential.
+           select optional calorie2-rpt
+               assign to "calorie2report.dat"
+               organization line sequential.
 
        data division.
        file section.
        fd SYSIN.
        01 ln pic x(255).
            88 EOF VALUE high-values.
-           
+
+       fd calorie-prior.
+       01 prior-ln pic x(255).
+           88 PRIOR-EOF VALUE high-values.
+
+       fd calorie-delta.
+       01 delta-record pic x(100).
+
+       fd calorie-rebalance.
+       01 rebalance-record pic x(100).
+
+       fd calorie-rank.
+       01 rank-record pic x(160).
+
+       fd calorie2-rpt.
+       01 report2-record pic x(200).
+
+       fd calorie-exc.
+       01 exc-record.
+           05 exc-elf-id pic 9(9).
+           05 exc-sep pic x(2) value spaces.
+           05 exc-reason pic x(40).
+
+       fd calorie-ckp.
+       01 ckp-record.
+           05 ckp-line-num pic 9(18).
+           05 ckp-max1 pic 9(18).
+           05 ckp-max1-elf-id pic 9(9).
+           05 ckp-max2 pic 9(18).
+           05 ckp-max2-elf-id pic 9(9).
+           05 ckp-max3 pic 9(18).
+           05 ckp-max3-elf-id pic 9(9).
+           05 ckp-min-threshold pic 9(18).
+           05 ckp-elf-count pic 9(4).
+           05 ckp-compare-mode pic x(1).
+
+       fd calorie-ckptbl.
+       01 tbl-record.
+           05 tbl-elf-id pic 9(9).
+           05 tbl-elf-total pic 9(18).
+           05 tbl-elf-protein pic 9(18).
+           05 tbl-elf-carb pic 9(18).
+           05 tbl-elf-fat pic 9(18).
+           05 tbl-elf-other pic 9(18).
+
        working-storage section.
+       01  ws-ckp-status pic xx.
+       01  ws-ckptbl-status pic xx.
+       01  ws-table-valid pic x(1) value 'Y'.
+           88 table-valid value 'Y'.
+       01  ws-tbl-rows-read pic 9(4).
+       01  ws-table-saved-count pic 9(4) value 0.
+       01  ws-table-save-start pic 9(4).
+       01  ws-checkpoint-interval pic 9(3) value 10.
+       01  ws-record-num pic 9(18) value 0.
+       01  ws-resume-point pic 9(18) value 0.
+       01  ws-skip-index pic 9(18).
+       01  ws-ckp-remainder pic 9(3).
+       01  ws-min-threshold pic 9(18) value 0.
+       01  ws-min-keyword pic x(10).
        01  ws-current pic 9(18) value 0.
+       01  ws-current-protein pic 9(18) value 0.
+       01  ws-current-carb pic 9(18) value 0.
+       01  ws-current-fat pic 9(18) value 0.
+       01  ws-current-other pic 9(18) value 0.
+       01  ws-val-token pic x(18).
+       01  ws-cat-token pic x(10).
+       01  ws-line-value pic 9(18).
        01  ws-temp pic 9(18).
        01  ws-max1 pic 9(18) value 0.
        01  ws-max2 pic 9(18) value 0.
        01  ws-max3 pic 9(18) value 0.
        01  ws-total pic 9(18) value 0.
-       
+       01  ws-elf-keyword pic x(10).
+       01  ws-current-elf-id pic 9(9) value 0.
+       01  ws-temp-elf-id pic 9(9).
+       01  ws-max1-elf-id pic 9(9) value 0.
+       01  ws-max2-elf-id pic 9(9) value 0.
+       01  ws-max3-elf-id pic 9(9) value 0.
+       01  ws-elf-pending pic x(1) value 'N'.
+           88 elf-pending value 'Y'.
+       01  ws-elf-count pic 9(4) value 0.
+       01  ws-elf-table.
+           05 ws-elf-entry occurs 1 to 9999 times
+               depending on ws-elf-count.
+               10 ws-elf-entry-id pic 9(9).
+               10 ws-elf-entry-total pic 9(18).
+               10 ws-elf-entry-protein pic 9(18).
+               10 ws-elf-entry-carb pic 9(18).
+               10 ws-elf-entry-fat pic 9(18).
+               10 ws-elf-entry-other pic 9(18).
+       01  ws-sort-i pic 9(4).
+       01  ws-sort-j pic 9(4).
+       01  ws-sort-best pic 9(4).
+       01  ws-sort-temp-id pic 9(9).
+       01  ws-sort-temp-total pic 9(18).
+       01  ws-sort-temp-protein pic 9(18).
+       01  ws-sort-temp-carb pic 9(18).
+       01  ws-sort-temp-fat pic 9(18).
+       01  ws-sort-temp-other pic 9(18).
+       01  ws-rank-line pic x(160).
+       01  ws-prior-status pic xx.
+       01  ws-compare-mode pic x(1) value 'N'.
+           88 compare-mode value 'Y'.
+       01  ws-prior-count pic 9(4) value 0.
+       01  ws-prior-table.
+           05 prior-entry occurs 1 to 9999 times
+               depending on ws-prior-count.
+               10 prior-entry-id pic 9(9).
+               10 prior-entry-total pic 9(18).
+       01  ws-prior-current pic 9(18) value 0.
+       01  ws-prior-current-elf-id pic 9(9) value 0.
+       01  ws-prior-elf-pending pic x(1) value 'N'.
+           88 prior-elf-pending value 'Y'.
+       01  ws-match-found pic x(1) value 'N'.
+           88 match-found value 'Y'.
+       01  ws-delta pic s9(18).
+       01  ws-delta-abs pic 9(18).
+       01  ws-delta-sign pic x(1).
+       01  ws-delta-line pic x(100).
+       01  ws-most-id pic 9(9).
+       01  ws-most-total pic 9(18).
+       01  ws-least-id pic 9(9).
+       01  ws-least-total pic 9(18).
+       01  ws-rebalance-shift pic 9(18).
+       01  ws-rebalance-line pic x(100).
+       01  ws-run-timestamp pic x(21).
+       01  ws-report-line pic x(200).
+
        procedure division.
+           perform load-checkpoint
            open input SYSIN
+           if ws-resume-point > 0
+               perform varying ws-skip-index from 1 by 1
+                   until ws-skip-index > ws-resume-point or EOF
+                   read SYSIN
+                       AT END SET EOF TO true
+                   end-read
+               end-perform
+               move ws-resume-point to ws-record-num
+           else
+               perform clear-table
+           end-if
            perform until EOF
-           read SYSIN        
+           read SYSIN
                AT END SET EOF TO true
            end-read
-           if not EOF and (ln not = SPACE and low-value)
-               compute ws-current= ws-current + (function numval (ln))
-           else
-               if ws-current > ws-max1
-                   move ws-max1 to ws-temp
-                   move ws-current to ws-max1
-                   move ws-temp to ws-current
-               end-if
-               if ws-current > ws-max2
-                   move ws-max2 to ws-temp
-                   move ws-current to ws-max2
-                   move ws-temp to ws-current
-               end-if
-               if ws-current > ws-max3
-                   move ws-current to ws-max3
+           if not EOF
+               add 1 to ws-record-num
+               if ln(1:4) = "ELF "
+                   perform start-new-elf
+               else
+                   if ln(1:4) = "MIN "
+                       perform set-min-threshold
+                   else
+                       if ln(1:8) = "COMPARE "
+                           move 'Y' to ws-compare-mode
+                       else
+                           if function trim(ln) = spaces
+                               perform record-elf-total
+                               perform check-new-top3
+                               perform check-checkpoint
+                           else
+                               perform accumulate-value
+                           end-if
+                       end-if
+                   end-if
                end-if
-               move 0 to ws-current
            end-if
            end-perform.
 
+           perform record-elf-total
+           perform check-new-top3
+
+           close SYSIN
+
+           perform clear-checkpoint
+
            compute ws-total= ws-max1 + ws-max2 + ws-max3.
 
+           display ws-max1-elf-id
+           display ws-max1
+           display ws-max2-elf-id
+           display ws-max2
+           display ws-max3-elf-id
+           display ws-max3
            display ws-total.
-    
-       stop run.
\ No newline at end of file
+
+           perform rank-elves
+           perform write-rank-report
+           perform suggest-rebalance
+           perform check-min-load
+           perform write-report
+
+           if compare-mode
+               perform compare-day-over-day
+           end-if.
+
+       stop run.
+
+       set-min-threshold.
+           unstring ln
+               delimited by space
+               into ws-min-keyword
+                    ws-min-threshold.
+
+       start-new-elf.
+           unstring ln
+               delimited by space
+               into ws-elf-keyword
+                    ws-current-elf-id
+           move 0 to ws-current
+           move 0 to ws-current-protein
+           move 0 to ws-current-carb
+           move 0 to ws-current-fat
+           move 0 to ws-current-other
+           move 'Y' to ws-elf-pending.
+
+       accumulate-value.
+           move spaces to ws-val-token
+           move spaces to ws-cat-token
+           unstring ln
+               delimited by space
+               into ws-val-token
+                    ws-cat-token
+           end-unstring
+           compute ws-line-value = function numval (ws-val-token)
+           add ws-line-value to ws-current
+           evaluate function trim(ws-cat-token)
+               when "PROTEIN"
+                   add ws-line-value to ws-current-protein
+               when "CARB"
+                   add ws-line-value to ws-current-carb
+               when "FAT"
+                   add ws-line-value to ws-current-fat
+               when other
+                   add ws-line-value to ws-current-other
+           end-evaluate.
+
+       record-elf-total.
+           if elf-pending
+               add 1 to ws-elf-count
+               move ws-current-elf-id
+                   to ws-elf-entry-id(ws-elf-count)
+               move ws-current to ws-elf-entry-total(ws-elf-count)
+               move ws-current-protein
+                   to ws-elf-entry-protein(ws-elf-count)
+               move ws-current-carb to ws-elf-entry-carb(ws-elf-count)
+               move ws-current-fat to ws-elf-entry-fat(ws-elf-count)
+               move ws-current-other
+                   to ws-elf-entry-other(ws-elf-count)
+               move 'N' to ws-elf-pending
+           end-if.
+
+       check-new-top3.
+           if ws-current > ws-max1
+               move ws-max1 to ws-temp
+               move ws-max1-elf-id to ws-temp-elf-id
+               move ws-current to ws-max1
+               move ws-current-elf-id to ws-max1-elf-id
+               move ws-temp to ws-current
+               move ws-temp-elf-id to ws-current-elf-id
+           end-if
+           if ws-current > ws-max2
+               move ws-max2 to ws-temp
+               move ws-max2-elf-id to ws-temp-elf-id
+               move ws-current to ws-max2
+               move ws-current-elf-id to ws-max2-elf-id
+               move ws-temp to ws-current
+               move ws-temp-elf-id to ws-current-elf-id
+           end-if
+           if ws-current > ws-max3
+               move ws-current to ws-max3
+               move ws-current-elf-id to ws-max3-elf-id
+           end-if
+           move 0 to ws-current.
+
+       rank-elves.
+           perform varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-elf-count
+               move ws-sort-i to ws-sort-best
+               perform varying ws-sort-j from ws-sort-i by 1
+                   until ws-sort-j > ws-elf-count
+                   if ws-elf-entry-total(ws-sort-j) >
+                       ws-elf-entry-total(ws-sort-best)
+                       move ws-sort-j to ws-sort-best
+                   end-if
+               end-perform
+               if ws-sort-best not = ws-sort-i
+                   move ws-elf-entry-id(ws-sort-i) to ws-sort-temp-id
+                   move ws-elf-entry-total(ws-sort-i)
+                       to ws-sort-temp-total
+                   move ws-elf-entry-protein(ws-sort-i)
+                       to ws-sort-temp-protein
+                   move ws-elf-entry-carb(ws-sort-i)
+                       to ws-sort-temp-carb
+                   move ws-elf-entry-fat(ws-sort-i)
+                       to ws-sort-temp-fat
+                   move ws-elf-entry-other(ws-sort-i)
+                       to ws-sort-temp-other
+                   move ws-elf-entry-id(ws-sort-best)
+                       to ws-elf-entry-id(ws-sort-i)
+                   move ws-elf-entry-total(ws-sort-best)
+                       to ws-elf-entry-total(ws-sort-i)
+                   move ws-elf-entry-protein(ws-sort-best)
+                       to ws-elf-entry-protein(ws-sort-i)
+                   move ws-elf-entry-carb(ws-sort-best)
+                       to ws-elf-entry-carb(ws-sort-i)
+                   move ws-elf-entry-fat(ws-sort-best)
+                       to ws-elf-entry-fat(ws-sort-i)
+                   move ws-elf-entry-other(ws-sort-best)
+                       to ws-elf-entry-other(ws-sort-i)
+                   move ws-sort-temp-id
+                       to ws-elf-entry-id(ws-sort-best)
+                   move ws-sort-temp-total
+                       to ws-elf-entry-total(ws-sort-best)
+                   move ws-sort-temp-protein
+                       to ws-elf-entry-protein(ws-sort-best)
+                   move ws-sort-temp-carb
+                       to ws-elf-entry-carb(ws-sort-best)
+                   move ws-sort-temp-fat
+                       to ws-elf-entry-fat(ws-sort-best)
+                   move ws-sort-temp-other
+                       to ws-elf-entry-other(ws-sort-best)
+               end-if
+           end-perform.
+
+       write-rank-report.
+           open output calorie-rank
+           perform varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-elf-count
+               move spaces to ws-rank-line
+               string
+                   "RANK " delimited by size
+                   ws-sort-i delimited by size
+                   " ELF " delimited by size
+                   ws-elf-entry-id(ws-sort-i) delimited by size
+                   " TOTAL " delimited by size
+                   ws-elf-entry-total(ws-sort-i) delimited by size
+                   " PROTEIN " delimited by size
+                   ws-elf-entry-protein(ws-sort-i) delimited by size
+                   " CARB " delimited by size
+                   ws-elf-entry-carb(ws-sort-i) delimited by size
+                   " FAT " delimited by size
+                   ws-elf-entry-fat(ws-sort-i) delimited by size
+                   " OTHER " delimited by size
+                   ws-elf-entry-other(ws-sort-i) delimited by size
+                   into ws-rank-line
+               end-string
+               write rank-record from ws-rank-line
+           end-perform
+           close calorie-rank.
+
+       suggest-rebalance.
+           if ws-elf-count > 0
+               move ws-elf-entry-id(1) to ws-most-id
+               move ws-elf-entry-total(1) to ws-most-total
+               move ws-elf-entry-id(ws-elf-count) to ws-least-id
+               move ws-elf-entry-total(ws-elf-count) to ws-least-total
+               compute ws-rebalance-shift =
+                   (ws-most-total - ws-least-total) / 2
+               display "MOST LOADED ELF " ws-most-id
+                   " TOTAL " ws-most-total
+               display "LEAST LOADED ELF " ws-least-id
+                   " TOTAL " ws-least-total
+               display "SUGGEST SHIFT " ws-rebalance-shift
+                   " FROM ELF " ws-most-id " TO ELF " ws-least-id
+
+               open output calorie-rebalance
+               move spaces to ws-rebalance-line
+               string
+                   "MOST LOADED ELF " delimited by size
+                   ws-most-id delimited by size
+                   " TOTAL " delimited by size
+                   ws-most-total delimited by size
+                   into ws-rebalance-line
+               end-string
+               write rebalance-record from ws-rebalance-line
+               move spaces to ws-rebalance-line
+               string
+                   "LEAST LOADED ELF " delimited by size
+                   ws-least-id delimited by size
+                   " TOTAL " delimited by size
+                   ws-least-total delimited by size
+                   into ws-rebalance-line
+               end-string
+               write rebalance-record from ws-rebalance-line
+               move spaces to ws-rebalance-line
+               string
+                   "SUGGEST SHIFT " delimited by size
+                   ws-rebalance-shift delimited by size
+                   " FROM ELF " delimited by size
+                   ws-most-id delimited by size
+                   " TO ELF " delimited by size
+                   ws-least-id delimited by size
+                   into ws-rebalance-line
+               end-string
+               write rebalance-record from ws-rebalance-line
+               close calorie-rebalance
+           end-if.
+
+       write-report.
+           move function current-date to ws-run-timestamp
+           move spaces to ws-report-line
+           string
+               "RUN " delimited by size
+               ws-run-timestamp delimited by size
+               " TOP1 ELF " delimited by size
+               ws-max1-elf-id delimited by size
+               " TOTAL " delimited by size
+               ws-max1 delimited by size
+               " TOP2 ELF " delimited by size
+               ws-max2-elf-id delimited by size
+               " TOTAL " delimited by size
+               ws-max2 delimited by size
+               " TOP3 ELF " delimited by size
+               ws-max3-elf-id delimited by size
+               " TOTAL " delimited by size
+               ws-max3 delimited by size
+               " SUM " delimited by size
+               ws-total delimited by size
+               into ws-report-line
+           end-string
+           open extend calorie2-rpt
+           write report2-record from ws-report-line
+           close calorie2-rpt.
+
+       check-min-load.
+           open output calorie-exc
+           perform varying ws-sort-i from 1 by 1
+               until ws-sort-i > ws-elf-count
+               if ws-elf-entry-total(ws-sort-i) < ws-min-threshold
+                   move ws-elf-entry-id(ws-sort-i) to exc-elf-id
+                   move spaces to exc-sep
+                   move spaces to exc-reason
+                   string
+                       "BELOW MINIMUM LOAD " delimited by size
+                       ws-min-threshold delimited by size
+                       into exc-reason
+                   end-string
+                   write exc-record
+               end-if
+           end-perform
+           close calorie-exc.
+
+       load-checkpoint.
+           open input calorie-ckp
+           if ws-ckp-status = "00"
+               read calorie-ckp
+                   AT END move 0 to ws-resume-point
+               end-read
+               if ws-ckp-status = "00"
+                   move ckp-line-num to ws-resume-point
+                   move ckp-max1 to ws-max1
+                   move ckp-max1-elf-id to ws-max1-elf-id
+                   move ckp-max2 to ws-max2
+                   move ckp-max2-elf-id to ws-max2-elf-id
+                   move ckp-max3 to ws-max3
+                   move ckp-max3-elf-id to ws-max3-elf-id
+                   move ckp-min-threshold to ws-min-threshold
+                   move ckp-elf-count to ws-elf-count
+                   move ckp-compare-mode to ws-compare-mode
+               end-if
+           end-if
+           close calorie-ckp
+           if ws-resume-point > 0
+               perform load-table-entries
+               if not table-valid
+                   perform discard-checkpoint
+               end-if
+           end-if.
+
+       load-table-entries.
+           move 'Y' to ws-table-valid
+           move 0 to ws-tbl-rows-read
+           open input calorie-ckptbl
+           if ws-ckptbl-status = "00"
+               perform varying ws-sort-i from 1 by 1
+                   until ws-sort-i > ws-elf-count
+                   read calorie-ckptbl
+                       AT END exit perform
+                   end-read
+                   if ws-ckptbl-status not = "00"
+                       move 'N' to ws-table-valid
+                       exit perform
+                   end-if
+                   add 1 to ws-tbl-rows-read
+                   move tbl-elf-id to ws-elf-entry-id(ws-sort-i)
+                   move tbl-elf-total
+                       to ws-elf-entry-total(ws-sort-i)
+                   move tbl-elf-protein
+                       to ws-elf-entry-protein(ws-sort-i)
+                   move tbl-elf-carb
+                       to ws-elf-entry-carb(ws-sort-i)
+                   move tbl-elf-fat to ws-elf-entry-fat(ws-sort-i)
+                   move tbl-elf-other
+                       to ws-elf-entry-other(ws-sort-i)
+               end-perform
+           else
+               move 'N' to ws-table-valid
+           end-if
+           close calorie-ckptbl
+           if ws-tbl-rows-read not = ws-elf-count
+               move 'N' to ws-table-valid
+           end-if
+           if table-valid
+               move ws-tbl-rows-read to ws-table-saved-count
+           end-if.
+
+       discard-checkpoint.
+           move 0 to ws-resume-point
+           move 0 to ws-elf-count
+           move 0 to ws-max1
+           move 0 to ws-max1-elf-id
+           move 0 to ws-max2
+           move 0 to ws-max2-elf-id
+           move 0 to ws-max3
+           move 0 to ws-max3-elf-id
+           move 0 to ws-min-threshold
+           move 'N' to ws-compare-mode
+           move 0 to ws-table-saved-count.
+
+       save-table.
+           compute ws-table-save-start = ws-table-saved-count + 1
+           open extend calorie-ckptbl
+           perform varying ws-sort-i from ws-table-save-start by 1
+               until ws-sort-i > ws-elf-count
+               move ws-elf-entry-id(ws-sort-i) to tbl-elf-id
+               move ws-elf-entry-total(ws-sort-i) to tbl-elf-total
+               move ws-elf-entry-protein(ws-sort-i) to tbl-elf-protein
+               move ws-elf-entry-carb(ws-sort-i) to tbl-elf-carb
+               move ws-elf-entry-fat(ws-sort-i) to tbl-elf-fat
+               move ws-elf-entry-other(ws-sort-i) to tbl-elf-other
+               write tbl-record
+           end-perform
+           close calorie-ckptbl
+           move ws-elf-count to ws-table-saved-count.
+
+       clear-table.
+           open output calorie-ckptbl
+           close calorie-ckptbl
+           move 0 to ws-table-saved-count.
+
+       check-checkpoint.
+           compute ws-ckp-remainder =
+               function mod(ws-elf-count, ws-checkpoint-interval)
+           if ws-ckp-remainder = 0
+               perform save-checkpoint
+           end-if.
+
+       save-checkpoint.
+           open output calorie-ckp
+           move ws-record-num to ckp-line-num
+           move ws-max1 to ckp-max1
+           move ws-max1-elf-id to ckp-max1-elf-id
+           move ws-max2 to ckp-max2
+           move ws-max2-elf-id to ckp-max2-elf-id
+           move ws-max3 to ckp-max3
+           move ws-max3-elf-id to ckp-max3-elf-id
+           move ws-min-threshold to ckp-min-threshold
+           move ws-elf-count to ckp-elf-count
+           move ws-compare-mode to ckp-compare-mode
+           write ckp-record
+           close calorie-ckp
+           perform save-table.
+
+       clear-checkpoint.
+           open output calorie-ckp
+           move 0 to ckp-line-num
+           move 0 to ckp-max1
+           move 0 to ckp-max1-elf-id
+           move 0 to ckp-max2
+           move 0 to ckp-max2-elf-id
+           move 0 to ckp-max3
+           move 0 to ckp-max3-elf-id
+           move 0 to ckp-min-threshold
+           move 0 to ckp-elf-count
+           move 'N' to ckp-compare-mode
+           write ckp-record
+           close calorie-ckp
+           open output calorie-ckptbl
+           close calorie-ckptbl
+           move 0 to ws-table-saved-count.
+
+       compare-day-over-day.
+           open output calorie-delta
+           open input calorie-prior
+           if ws-prior-status = "00"
+               perform build-prior-table
+               close calorie-prior
+               perform varying ws-sort-i from 1 by 1
+                   until ws-sort-i > ws-elf-count
+                   move 'N' to ws-match-found
+                   perform varying ws-sort-j from 1 by 1
+                       until ws-sort-j > ws-prior-count
+                           or match-found
+                       if prior-entry-id(ws-sort-j) =
+                           ws-elf-entry-id(ws-sort-i)
+                           move 'Y' to ws-match-found
+                           perform write-delta-record
+                       end-if
+                   end-perform
+               end-perform
+           end-if
+           close calorie-delta.
+
+       build-prior-table.
+           move 0 to ws-prior-count
+           move 0 to ws-prior-current
+           move 0 to ws-prior-current-elf-id
+           move 'N' to ws-prior-elf-pending
+           perform until PRIOR-EOF
+           read calorie-prior
+               AT END SET PRIOR-EOF TO true
+           end-read
+           if not PRIOR-EOF
+               if prior-ln(1:4) = "ELF "
+                   unstring prior-ln
+                       delimited by space
+                       into ws-elf-keyword
+                            ws-prior-current-elf-id
+                   move 0 to ws-prior-current
+                   move 'Y' to ws-prior-elf-pending
+               else
+                   if function trim(prior-ln) = spaces
+                       if prior-elf-pending
+                           add 1 to ws-prior-count
+                           move ws-prior-current-elf-id
+                               to prior-entry-id(ws-prior-count)
+                           move ws-prior-current
+                               to prior-entry-total(ws-prior-count)
+                           move 'N' to ws-prior-elf-pending
+                       end-if
+                   else
+                       move spaces to ws-val-token
+                       move spaces to ws-cat-token
+                       unstring prior-ln
+                           delimited by space
+                           into ws-val-token
+                                ws-cat-token
+                       end-unstring
+                       compute ws-line-value =
+                           function numval (ws-val-token)
+                       add ws-line-value to ws-prior-current
+                   end-if
+               end-if
+           end-if
+           end-perform.
+
+           if prior-elf-pending
+               add 1 to ws-prior-count
+               move ws-prior-current-elf-id
+                   to prior-entry-id(ws-prior-count)
+               move ws-prior-current
+                   to prior-entry-total(ws-prior-count)
+               move 'N' to ws-prior-elf-pending
+           end-if.
+
+       write-delta-record.
+           compute ws-delta = ws-elf-entry-total(ws-sort-i)
+               - prior-entry-total(ws-sort-j)
+           if ws-delta < 0
+               move '-' to ws-delta-sign
+               compute ws-delta-abs = 0 - ws-delta
+           else
+               move '+' to ws-delta-sign
+               move ws-delta to ws-delta-abs
+           end-if
+           move spaces to ws-delta-line
+           string
+               "ELF " delimited by size
+               ws-elf-entry-id(ws-sort-i) delimited by size
+               " TODAY " delimited by size
+               ws-elf-entry-total(ws-sort-i) delimited by size
+               " PRIOR " delimited by size
+               prior-entry-total(ws-sort-j) delimited by size
+               " DELTA " delimited by size
+               ws-delta-sign delimited by size
+               ws-delta-abs delimited by size
+               into ws-delta-line
+           end-string
+           write delta-record from ws-delta-line.
