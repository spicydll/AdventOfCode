@@ -1,38 +1,244 @@
        identification division.
        program-id. "calorie".
        author. Mason Schmidgall.
-       
+
        environment division.
        input-output section.
        file-control.
-           select SYSIN assign to KEYBOARD organization line sequential.
+           select SYSIN assign to "day1in.dat"
+               organization line sequential.
+           select optional calorie-ckp assign to "calorie.ckp"
+               organization line sequential
+               file status is ws-ckp-status.
+           select optional calorie-report assign to "calorie1report.dat"
+               organization line sequential.
 
        data division.
        file section.
        fd SYSIN.
        01 ln pic x(255).
            88 EOF VALUE high-values.
-           
+
+       fd calorie-report.
+       01 report-record pic x(200).
+
+       fd calorie-ckp.
+       01 ckp-record.
+           05 ckp-line-num pic 9(18).
+           05 ckp-max pic 9(18).
+           05 ckp-max-elf-id pic 9(9).
+           05 ckp-current pic 9(18).
+           05 ckp-current-elf-id pic 9(9).
+           05 ckp-current-protein pic 9(18).
+           05 ckp-current-carb pic 9(18).
+           05 ckp-current-fat pic 9(18).
+           05 ckp-current-other pic 9(18).
+           05 ckp-max-protein pic 9(18).
+           05 ckp-max-carb pic 9(18).
+           05 ckp-max-fat pic 9(18).
+           05 ckp-max-other pic 9(18).
+
        working-storage section.
        01  ws-current pic 9(18) value 0.
        01  ws-max pic 9(18) value 0.
-       
+       01  ws-elf-keyword pic x(10).
+       01  ws-current-elf-id pic 9(9) value 0.
+       01  ws-max-elf-id pic 9(9) value 0.
+       01  ws-current-protein pic 9(18) value 0.
+       01  ws-current-carb pic 9(18) value 0.
+       01  ws-current-fat pic 9(18) value 0.
+       01  ws-current-other pic 9(18) value 0.
+       01  ws-max-protein pic 9(18) value 0.
+       01  ws-max-carb pic 9(18) value 0.
+       01  ws-max-fat pic 9(18) value 0.
+       01  ws-max-other pic 9(18) value 0.
+       01  ws-val-token pic x(18).
+       01  ws-cat-token pic x(10).
+       01  ws-line-value pic 9(18).
+       01  ws-ckp-status pic xx.
+       01  ws-checkpoint-interval pic 9(9) value 10.
+       01  ws-record-num pic 9(18) value 0.
+       01  ws-resume-point pic 9(18) value 0.
+       01  ws-skip-index pic 9(18).
+       01  ws-ckp-remainder pic 9(9).
+       01  ws-run-timestamp pic x(21).
+       01  ws-report-line pic x(200).
+
        procedure division.
+           perform load-checkpoint
            open input SYSIN
+           if ws-resume-point > 0
+               perform varying ws-skip-index from 1 by 1
+                   until ws-skip-index > ws-resume-point or EOF
+                   read SYSIN
+                       AT END SET EOF TO true
+                   end-read
+               end-perform
+               move ws-resume-point to ws-record-num
+           end-if
            perform until EOF
-           read SYSIN        
+           read SYSIN
                AT END SET EOF TO true
            end-read
-           if ln not = SPACE and low-value
-               compute ws-current= ws-current + (function numval (ln))
-           else
-               if ws-current > ws-max
-                   move ws-current to ws-max
+           if not EOF
+               add 1 to ws-record-num
+               if ln(1:4) = "ELF "
+                   perform start-new-elf
+               else
+                   if function trim(ln) = spaces
+                       perform check-new-max
+                   else
+                       perform accumulate-value
+                   end-if
+               end-if
+               compute ws-ckp-remainder =
+                   function mod(ws-record-num, ws-checkpoint-interval)
+               if ws-ckp-remainder = 0
+                   perform save-checkpoint
                end-if
-               move 0 to ws-current
            end-if
            end-perform.
 
+           perform check-new-max
+
+           close SYSIN
+
+           perform clear-checkpoint
+
+           display ws-max-elf-id
            display ws-max.
-    
-       stop run.
\ No newline at end of file
+           display ws-max-protein.
+           display ws-max-carb.
+           display ws-max-fat.
+           display ws-max-other.
+
+           perform write-report
+
+       stop run.
+
+       accumulate-value.
+           move spaces to ws-val-token
+           move spaces to ws-cat-token
+           unstring ln
+               delimited by space
+               into ws-val-token
+                    ws-cat-token
+           end-unstring
+           compute ws-line-value = function numval (ws-val-token)
+           add ws-line-value to ws-current
+           evaluate function trim(ws-cat-token)
+               when "PROTEIN"
+                   add ws-line-value to ws-current-protein
+               when "CARB"
+                   add ws-line-value to ws-current-carb
+               when "FAT"
+                   add ws-line-value to ws-current-fat
+               when other
+                   add ws-line-value to ws-current-other
+           end-evaluate.
+
+       load-checkpoint.
+           open input calorie-ckp
+           if ws-ckp-status = "00"
+               read calorie-ckp
+                   AT END move 0 to ws-resume-point
+               end-read
+               if ws-ckp-status = "00"
+                   move ckp-line-num to ws-resume-point
+                   move ckp-max to ws-max
+                   move ckp-max-elf-id to ws-max-elf-id
+                   move ckp-current to ws-current
+                   move ckp-current-elf-id to ws-current-elf-id
+                   move ckp-current-protein to ws-current-protein
+                   move ckp-current-carb to ws-current-carb
+                   move ckp-current-fat to ws-current-fat
+                   move ckp-current-other to ws-current-other
+                   move ckp-max-protein to ws-max-protein
+                   move ckp-max-carb to ws-max-carb
+                   move ckp-max-fat to ws-max-fat
+                   move ckp-max-other to ws-max-other
+               end-if
+           end-if
+           close calorie-ckp.
+
+       save-checkpoint.
+           open output calorie-ckp
+           move ws-record-num to ckp-line-num
+           move ws-max to ckp-max
+           move ws-max-elf-id to ckp-max-elf-id
+           move ws-current to ckp-current
+           move ws-current-elf-id to ckp-current-elf-id
+           move ws-current-protein to ckp-current-protein
+           move ws-current-carb to ckp-current-carb
+           move ws-current-fat to ckp-current-fat
+           move ws-current-other to ckp-current-other
+           move ws-max-protein to ckp-max-protein
+           move ws-max-carb to ckp-max-carb
+           move ws-max-fat to ckp-max-fat
+           move ws-max-other to ckp-max-other
+           write ckp-record
+           close calorie-ckp.
+
+       clear-checkpoint.
+           open output calorie-ckp
+           move 0 to ckp-line-num
+           move 0 to ckp-max
+           move 0 to ckp-max-elf-id
+           move 0 to ckp-current
+           move 0 to ckp-current-elf-id
+           move 0 to ckp-current-protein
+           move 0 to ckp-current-carb
+           move 0 to ckp-current-fat
+           move 0 to ckp-current-other
+           move 0 to ckp-max-protein
+           move 0 to ckp-max-carb
+           move 0 to ckp-max-fat
+           move 0 to ckp-max-other
+           write ckp-record
+           close calorie-ckp.
+
+       start-new-elf.
+           unstring ln
+               delimited by space
+               into ws-elf-keyword
+                    ws-current-elf-id
+           move 0 to ws-current
+           move 0 to ws-current-protein
+           move 0 to ws-current-carb
+           move 0 to ws-current-fat
+           move 0 to ws-current-other.
+
+       check-new-max.
+           if ws-current > ws-max
+               move ws-current to ws-max
+               move ws-current-elf-id to ws-max-elf-id
+               move ws-current-protein to ws-max-protein
+               move ws-current-carb to ws-max-carb
+               move ws-current-fat to ws-max-fat
+               move ws-current-other to ws-max-other
+           end-if
+           move 0 to ws-current.
+
+       write-report.
+           move function current-date to ws-run-timestamp
+           move spaces to ws-report-line
+           string
+               "RUN " delimited by size
+               ws-run-timestamp delimited by size
+               " MAX ELF " delimited by size
+               ws-max-elf-id delimited by size
+               " TOTAL " delimited by size
+               ws-max delimited by size
+               " PROTEIN " delimited by size
+               ws-max-protein delimited by size
+               " CARB " delimited by size
+               ws-max-carb delimited by size
+               " FAT " delimited by size
+               ws-max-fat delimited by size
+               " OTHER " delimited by size
+               ws-max-other delimited by size
+               into ws-report-line
+           end-string
+           open extend calorie-report
+           write report-record from ws-report-line
+           close calorie-report.
