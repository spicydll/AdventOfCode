@@ -1,31 +1,342 @@
        identification division.
        program-id. "day8".
        author. u/madogson.
-       
+
        environment division.
+       input-output section.
+       file-control.
+           select day8in assign to "day8in.dat"
+               organization line sequential.
+           select day8vis assign to "day8vis.dat"
+               organization line sequential.
 
        data division.
-       
+       file section.
+       fd day8in.
+       01 ln pic x(99).
+           88 EOF VALUE high-values.
+
+       fd day8vis.
+       01 vis-record pic x(99).
+
        working-storage section.
        01 ws-array-data.
-           05 dim-row occurs 0 to 9 times depending on ws-num-row.
-               10 dim-col occurs 0 to 9 times depending on ws-num-col.
+           05 dim-row occurs 0 to 99 times depending on ws-num-row.
+               10 dim-col occurs 0 to 99 times depending on ws-num-col.
                    15 digit pic 9.
-       
-       01 ws-num-row pic 9(9).
-       01 ws-num-col pic 9(9).
-       01 ws-line pic 9(1024).
-       01 ws-i pic 9(18)
 
-       
+       01 ws-num-row pic 9(9) value 0.
+       01 ws-num-col pic 9(9) value 0.
+       01 ws-i pic 9(18).
+
+       01 ws-vis-total pic 9(9) value 0.
+       01 ws-vis-row pic 9(9).
+       01 ws-vis-col pic 9(9).
+       01 ws-vis-check pic 9(9).
+       01 ws-vis-start pic 9(9).
+       01 ws-visible-flag pic x(1) value 'N'.
+           88 tree-visible value 'Y'.
+       01 ws-blocked-flag pic x(1) value 'N'.
+           88 view-blocked value 'Y'.
+
+       01 ws-vis-map.
+           05 vis-map-row occurs 0 to 99 times depending on ws-num-row.
+               10 vis-map-col pic x(1)
+                   occurs 0 to 99 times depending on ws-num-col.
+       01 ws-vis-line pic x(99).
+
+       01 ws-scenic-row pic 9(9).
+       01 ws-scenic-col pic 9(9).
+       01 ws-scenic-check pic 9(9).
+       01 ws-scenic-start pic 9(9).
+       01 ws-dist-left pic 9(9).
+       01 ws-dist-right pic 9(9).
+       01 ws-dist-up pic 9(9).
+       01 ws-dist-down pic 9(9).
+       01 ws-scenic-score pic 9(18).
+       01 ws-scenic-best pic 9(18) value 0.
+       01 ws-scenic-best-row pic 9(9) value 0.
+       01 ws-scenic-best-col pic 9(9) value 0.
+
+       01 ws-stat-row pic 9(9).
+       01 ws-stat-col pic 9(9).
+       01 ws-stat-sum pic 9(9).
+       01 ws-stat-avg pic 9(5)v99.
+       01 ws-stat-max-height pic 9.
+       01 ws-stat-max-pos pic 9(9).
+
+       01 ws-grid-num pic 9(9) value 0.
+
        procedure division.
-           accept ws-line.
-           move function length(ws-line) to ws-num-col.
-           move num
+           open input day8in
+           open output day8vis
            perform until EOF
-               accept ws-line
-               perform varying ws-i from 1 by 1
-                   until ws-i > ws-num-row
-           
-    
+               perform load-one-grid
+               if ws-num-row > 0
+                   add 1 to ws-grid-num
+                   perform process-one-grid
+               end-if
+           end-perform.
+
+           close day8in.
+           close day8vis.
+
        stop run.
+
+       load-one-grid.
+           move 0 to ws-num-row
+           move 0 to ws-num-col
+           perform until EOF
+           read day8in
+               AT END SET EOF TO true
+           end-read
+           if not EOF
+               if function trim(ln) = spaces
+                   exit perform
+               end-if
+               add 1 to ws-num-row
+               move function length(function trim(ln)) to ws-num-col
+               perform varying ws-i from 1 by 1
+                   until ws-i > ws-num-col
+                   move ln(ws-i:1) to digit(ws-num-row, ws-i)
+               end-perform
+           end-if
+           end-perform.
+
+       process-one-grid.
+           display "=== GRID " ws-grid-num " ===".
+           display ws-num-row.
+           display ws-num-col.
+
+           perform count-visible-trees.
+
+           display ws-vis-total.
+
+           move spaces to vis-record
+           write vis-record
+           move spaces to ws-vis-line
+           string
+               "GRID " delimited by size
+               ws-grid-num delimited by size
+               into ws-vis-line
+           end-string
+           write vis-record from ws-vis-line
+           perform write-visibility-map.
+
+           perform find-best-scenic-score.
+
+           display ws-scenic-best.
+           display ws-scenic-best-row.
+           display ws-scenic-best-col.
+
+           perform report-row-stats.
+           perform report-col-stats.
+
+       count-visible-trees.
+           move 0 to ws-vis-total
+           perform varying ws-vis-row from 1 by 1
+               until ws-vis-row > ws-num-row
+               perform varying ws-vis-col from 1 by 1
+                   until ws-vis-col > ws-num-col
+                   if ws-vis-row = 1 or ws-vis-row = ws-num-row
+                       or ws-vis-col = 1 or ws-vis-col = ws-num-col
+                       move 'Y' to ws-visible-flag
+                   else
+                       perform check-tree-visibility
+                   end-if
+                   if tree-visible
+                       add 1 to ws-vis-total
+                       move '*' to vis-map-col(ws-vis-row, ws-vis-col)
+                   else
+                       move '.' to vis-map-col(ws-vis-row, ws-vis-col)
+                   end-if
+               end-perform
+           end-perform.
+
+       check-tree-visibility.
+           move 'N' to ws-visible-flag
+
+           move 'N' to ws-blocked-flag
+           perform varying ws-vis-check from 1 by 1
+               until ws-vis-check > ws-vis-col - 1 or view-blocked
+               if digit(ws-vis-row, ws-vis-check) >=
+                   digit(ws-vis-row, ws-vis-col)
+                   move 'Y' to ws-blocked-flag
+               end-if
+           end-perform
+           if not view-blocked
+               move 'Y' to ws-visible-flag
+           end-if
+
+           if not tree-visible
+               move 'N' to ws-blocked-flag
+               compute ws-vis-start = ws-vis-col + 1
+               perform varying ws-vis-check from ws-vis-start by 1
+                   until ws-vis-check > ws-num-col or view-blocked
+                   if digit(ws-vis-row, ws-vis-check) >=
+                       digit(ws-vis-row, ws-vis-col)
+                       move 'Y' to ws-blocked-flag
+                   end-if
+               end-perform
+               if not view-blocked
+                   move 'Y' to ws-visible-flag
+               end-if
+           end-if
+
+           if not tree-visible
+               move 'N' to ws-blocked-flag
+               perform varying ws-vis-check from 1 by 1
+                   until ws-vis-check > ws-vis-row - 1 or view-blocked
+                   if digit(ws-vis-check, ws-vis-col) >=
+                       digit(ws-vis-row, ws-vis-col)
+                       move 'Y' to ws-blocked-flag
+                   end-if
+               end-perform
+               if not view-blocked
+                   move 'Y' to ws-visible-flag
+               end-if
+           end-if
+
+           if not tree-visible
+               move 'N' to ws-blocked-flag
+               compute ws-vis-start = ws-vis-row + 1
+               perform varying ws-vis-check from ws-vis-start by 1
+                   until ws-vis-check > ws-num-row or view-blocked
+                   if digit(ws-vis-check, ws-vis-col) >=
+                       digit(ws-vis-row, ws-vis-col)
+                       move 'Y' to ws-blocked-flag
+                   end-if
+               end-perform
+               if not view-blocked
+                   move 'Y' to ws-visible-flag
+               end-if
+           end-if.
+
+       write-visibility-map.
+           perform varying ws-vis-row from 1 by 1
+               until ws-vis-row > ws-num-row
+               move spaces to ws-vis-line
+               perform varying ws-vis-col from 1 by 1
+                   until ws-vis-col > ws-num-col
+                   move vis-map-col(ws-vis-row, ws-vis-col)
+                       to ws-vis-line(ws-vis-col:1)
+               end-perform
+               write vis-record from ws-vis-line
+           end-perform.
+
+       find-best-scenic-score.
+           move 0 to ws-scenic-best
+           move 0 to ws-scenic-best-row
+           move 0 to ws-scenic-best-col
+           perform varying ws-scenic-row from 1 by 1
+               until ws-scenic-row > ws-num-row
+               perform varying ws-scenic-col from 1 by 1
+                   until ws-scenic-col > ws-num-col
+                   perform compute-viewing-distances
+                   compute ws-scenic-score =
+                       ws-dist-left * ws-dist-right *
+                       ws-dist-up * ws-dist-down
+                   if ws-scenic-score > ws-scenic-best
+                       move ws-scenic-score to ws-scenic-best
+                       move ws-scenic-row to ws-scenic-best-row
+                       move ws-scenic-col to ws-scenic-best-col
+                   end-if
+               end-perform
+           end-perform.
+
+       compute-viewing-distances.
+           move 0 to ws-dist-left
+           move 'N' to ws-blocked-flag
+           compute ws-scenic-start = ws-scenic-col - 1
+           perform varying ws-scenic-check from ws-scenic-start
+               by -1
+               until ws-scenic-check < 1 or view-blocked
+               add 1 to ws-dist-left
+               if digit(ws-scenic-row, ws-scenic-check) >=
+                   digit(ws-scenic-row, ws-scenic-col)
+                   move 'Y' to ws-blocked-flag
+               end-if
+           end-perform
+
+           move 0 to ws-dist-right
+           move 'N' to ws-blocked-flag
+           compute ws-scenic-start = ws-scenic-col + 1
+           perform varying ws-scenic-check from ws-scenic-start by 1
+               until ws-scenic-check > ws-num-col or view-blocked
+               add 1 to ws-dist-right
+               if digit(ws-scenic-row, ws-scenic-check) >=
+                   digit(ws-scenic-row, ws-scenic-col)
+                   move 'Y' to ws-blocked-flag
+               end-if
+           end-perform
+
+           move 0 to ws-dist-up
+           move 'N' to ws-blocked-flag
+           compute ws-scenic-start = ws-scenic-row - 1
+           perform varying ws-scenic-check from ws-scenic-start
+               by -1
+               until ws-scenic-check < 1 or view-blocked
+               add 1 to ws-dist-up
+               if digit(ws-scenic-check, ws-scenic-col) >=
+                   digit(ws-scenic-row, ws-scenic-col)
+                   move 'Y' to ws-blocked-flag
+               end-if
+           end-perform
+
+           move 0 to ws-dist-down
+           move 'N' to ws-blocked-flag
+           compute ws-scenic-start = ws-scenic-row + 1
+           perform varying ws-scenic-check from ws-scenic-start by 1
+               until ws-scenic-check > ws-num-row or view-blocked
+               add 1 to ws-dist-down
+               if digit(ws-scenic-check, ws-scenic-col) >=
+                   digit(ws-scenic-row, ws-scenic-col)
+                   move 'Y' to ws-blocked-flag
+               end-if
+           end-perform.
+
+       report-row-stats.
+           perform varying ws-stat-row from 1 by 1
+               until ws-stat-row > ws-num-row
+               move 0 to ws-stat-sum
+               move 0 to ws-stat-max-height
+               move 0 to ws-stat-max-pos
+               perform varying ws-stat-col from 1 by 1
+                   until ws-stat-col > ws-num-col
+                   add digit(ws-stat-row, ws-stat-col) to ws-stat-sum
+                   if digit(ws-stat-row, ws-stat-col) >
+                       ws-stat-max-height
+                       move digit(ws-stat-row, ws-stat-col)
+                           to ws-stat-max-height
+                       move ws-stat-col to ws-stat-max-pos
+                   end-if
+               end-perform
+               compute ws-stat-avg rounded =
+                   ws-stat-sum / ws-num-col
+               display "ROW " ws-stat-row " AVG HEIGHT " ws-stat-avg
+                   " TALLEST " ws-stat-max-height " AT COL "
+                   ws-stat-max-pos
+           end-perform.
+
+       report-col-stats.
+           perform varying ws-stat-col from 1 by 1
+               until ws-stat-col > ws-num-col
+               move 0 to ws-stat-sum
+               move 0 to ws-stat-max-height
+               move 0 to ws-stat-max-pos
+               perform varying ws-stat-row from 1 by 1
+                   until ws-stat-row > ws-num-row
+                   add digit(ws-stat-row, ws-stat-col) to ws-stat-sum
+                   if digit(ws-stat-row, ws-stat-col) >
+                       ws-stat-max-height
+                       move digit(ws-stat-row, ws-stat-col)
+                           to ws-stat-max-height
+                       move ws-stat-row to ws-stat-max-pos
+                   end-if
+               end-perform
+               compute ws-stat-avg rounded =
+                   ws-stat-sum / ws-num-row
+               display "COL " ws-stat-col " AVG HEIGHT " ws-stat-avg
+                   " TALLEST " ws-stat-max-height " AT ROW "
+                   ws-stat-max-pos
+           end-perform.
