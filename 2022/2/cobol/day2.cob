@@ -6,58 +6,312 @@
        input-output section.
        file-control.
            select SYSIN assign to KEYBOARD organization line sequential.
+           select optional day2-report assign to "day2report.dat"
+               organization line sequential.
+           select day2-exc assign to "day2exc.dat"
+               organization line sequential.
+           select optional rps-rules assign to "rps-rules.dat"
+               organization line sequential
+               file status is ws-rules-status.
 
        data division.
        file section.
        fd SYSIN.
        01 ln pic x(255).
            88 EOF VALUE high-values.
-           
+
+       fd day2-report.
+       01 report-record pic x(80).
+
+       fd day2-exc.
+       01 exc-record.
+           05 exc-line-num pic 9(18).
+           05 exc-sep pic x(2) value spaces.
+           05 exc-reason pic x(40).
+
+       fd rps-rules.
+       01 rules-record pic x(80).
+           88 RULES-EOF VALUE high-values.
+
        working-storage section.
+       01 ws-report-line pic x(80).
+       01 ws-run-timestamp pic x(21).
+       01 ws-line-num pic 9(18) value 0.
        01 ws-opp pic a(1).
        01 ws-you pic a(1).
-       01 ws-score pic 9(18).
-       
+       01 ws-opp-len pic 9(3).
+       01 ws-you-len pic 9(3).
+       01 ws-round-bad pic x(1) value 'N'.
+           88 round-bad value 'Y'.
+       01 ws-exc-reason pic x(40).
+       01 ws-score pic 9(18) value 0.
+       01 ws-round-num pic 9(9) value 0.
+       01 ws-round-score pic 9(3) value 0.
+       01 ws-opp-index pic 9(1).
+       01 ws-you-index pic 9(1).
+       01 ws-outcome-index pic 9(1).
+       01 ws-win-count pic 9(9) value 0.
+       01 ws-loss-count pic 9(9) value 0.
+       01 ws-draw-count pic 9(9) value 0.
+       01 ws-header-keyword pic x(10).
+       01 ws-player1 pic x(20) value spaces.
+       01 ws-player2 pic x(20) value spaces.
+       01 ws-header-flag pic x(1) value 'N'.
+           88 header-line value 'Y'.
+       01 ws-mode pic 9(1) value 1.
+           88 mode-my-throw value 1.
+           88 mode-desired-outcome value 2.
+       01 ws-mode-keyword pic x(10).
+       01 ws-rules-status pic xx.
+       copy "rps-score-table.cpy".
+
        procedure division.
            open input SYSIN
+           open extend day2-report
+           open output day2-exc
+           perform load-score-rules
+           move function current-date to ws-run-timestamp
+           move spaces to ws-report-line
+           string
+               "RUN " delimited by size
+               ws-run-timestamp delimited by size
+               into ws-report-line
+           end-string
+           write report-record from ws-report-line
            perform until EOF
-           read SYSIN        
+           read SYSIN
                AT END SET EOF TO true
            end-read
            if not EOF
-               unstring ln
-               delimited by space
-               into ws-opp
-                    ws-you
-               
-               evaluate ws-you
-                when "X"
-                   compute ws-score = ws-score + 1
-                   evaluate ws-opp
-                    when "A"
-                       compute ws-score = ws-score + 3
-                    when "C"
-                       compute ws-score = ws-score + 6
-                   end-evaluate
-               when "Y"
-                   compute ws-score = ws-score + 2
-                   evaluate ws-opp
-                    when "A"
-                       compute ws-score = ws-score + 6
-                    when "B"
-                       compute ws-score = ws-score + 3
-                   end-evaluate
-               when "Z"
-                   compute ws-score = ws-score + 3
-                   evaluate ws-opp
-                    when "B"
-                       compute ws-score = ws-score + 6
-                    when "C"
-                       compute ws-score = ws-score + 3
-                   end-evaluate
+               move 'N' to ws-header-flag
+               if ln(1:6) = "MATCH "
+                   move 'Y' to ws-header-flag
+               end-if
+
+               if ln(1:5) = "MODE "
+                   perform set-scoring-mode
+               else
+                   if header-line
+                       if ws-round-num > 0
+                           perform display-match-summary
+                       end-if
+                       perform start-new-match
+                   else
+                       add 1 to ws-line-num
+                       move 0 to ws-opp-len
+                       move 0 to ws-you-len
+                       unstring ln
+                       delimited by space
+                       into ws-opp count in ws-opp-len
+                            ws-you count in ws-you-len
+
+                       move 'N' to ws-round-bad
+                       if ws-opp-len not = 1 or ws-you-len not = 1
+                           move 'Y' to ws-round-bad
+                           move "MALFORMED ROUND LINE"
+                               to ws-exc-reason
+                       else
+                           if (ws-opp not = "A" and ws-opp not = "B"
+                               and ws-opp not = "C")
+                               or (ws-you not = "X" and ws-you not = "Y"
+                                   and ws-you not = "Z")
+                               move 'Y' to ws-round-bad
+                               move "INVALID MOVE CHARACTER"
+                                   to ws-exc-reason
+                           end-if
+                       end-if
+
+                       if round-bad
+                           move ws-line-num to exc-line-num
+                           move spaces to exc-sep
+                           move ws-exc-reason to exc-reason
+                           write exc-record
+                       else
+                           perform find-opp-index
+                           if mode-my-throw
+                               perform find-you-index-from-throw
+                               perform find-outcome-from-shapes
+                           else
+                               perform find-outcome-from-letter
+                               perform find-you-shape-from-outcome
+                           end-if
+                           compute ws-round-score =
+                               shape-point(ws-you-index) +
+                               outcome-point(ws-outcome-index)
+
+                           add 1 to ws-round-num
+                           add ws-round-score to ws-score
+                           evaluate ws-outcome-index
+                               when 1
+                                   add 1 to ws-loss-count
+                               when 2
+                                   add 1 to ws-draw-count
+                               when 3
+                                   add 1 to ws-win-count
+                           end-evaluate
+                           display "ROUND " ws-round-num " OPP "
+                               ws-opp " YOU " ws-you " POINTS "
+                               ws-round-score
+                           move spaces to ws-report-line
+                           string
+                               "ROUND " delimited by size
+                               ws-round-num delimited by size
+                               " OPP " delimited by size
+                               ws-opp delimited by size
+                               " YOU " delimited by size
+                               ws-you delimited by size
+                               " POINTS " delimited by size
+                               ws-round-score delimited by size
+                               into ws-report-line
+                           end-string
+                           write report-record from ws-report-line
+                       end-if
+                   end-if
+               end-if
            end-if
            end-perform.
 
+           perform display-match-summary.
+
+           close day2-report.
+           close day2-exc.
+
+       stop run.
+
+       load-score-rules.
+           open input rps-rules
+           if ws-rules-status = "00"
+               read rps-rules
+                   AT END SET RULES-EOF TO true
+               end-read
+               if not RULES-EOF
+                   move rules-record(1:3) to rps-shape-values
+                   read rps-rules
+                       AT END SET RULES-EOF TO true
+                   end-read
+                   if not RULES-EOF
+                       move rules-record(1:3) to rps-outcome-values
+                   end-if
+               end-if
+               close rps-rules
+           end-if.
+
+       set-scoring-mode.
+           unstring ln
+               delimited by space
+               into ws-mode-keyword
+                    ws-mode.
+
+       start-new-match.
+           unstring ln
+               delimited by space
+               into ws-header-keyword
+                    ws-player1
+                    ws-player2
+           move 0 to ws-round-num
+           move 0 to ws-score
+           move 0 to ws-win-count
+           move 0 to ws-loss-count
+           move 0 to ws-draw-count
+           display "=== MATCH: " ws-player1 " VS " ws-player2 " ==="
+           move spaces to ws-report-line
+           string
+               "=== MATCH: " delimited by size
+               ws-player1 delimited by size
+               " VS " delimited by size
+               ws-player2 delimited by size
+               " ===" delimited by size
+               into ws-report-line
+           end-string
+           write report-record from ws-report-line.
+
+       display-match-summary.
            display ws-score.
-    
-       stop run.
\ No newline at end of file
+           display "WINS " ws-win-count
+               " LOSSES " ws-loss-count
+               " DRAWS " ws-draw-count.
+           move spaces to ws-report-line
+           string
+               "SCORE " delimited by size
+               ws-score delimited by size
+               into ws-report-line
+           end-string
+           write report-record from ws-report-line
+           move spaces to ws-report-line
+           string
+               "WINS " delimited by size
+               ws-win-count delimited by size
+               " LOSSES " delimited by size
+               ws-loss-count delimited by size
+               " DRAWS " delimited by size
+               ws-draw-count delimited by size
+               into ws-report-line
+           end-string
+           write report-record from ws-report-line.
+
+       find-opp-index.
+           evaluate ws-opp
+               when "A"
+                   move 1 to ws-opp-index
+               when "B"
+                   move 2 to ws-opp-index
+               when "C"
+                   move 3 to ws-opp-index
+               when other
+                   move 0 to ws-opp-index
+           end-evaluate.
+
+       find-you-index-from-throw.
+           evaluate ws-you
+               when "X"
+                   move 1 to ws-you-index
+               when "Y"
+                   move 2 to ws-you-index
+               when "Z"
+                   move 3 to ws-you-index
+               when other
+                   move 0 to ws-you-index
+           end-evaluate.
+
+       find-outcome-from-shapes.
+           if ws-you-index = ws-opp-index
+               move 2 to ws-outcome-index
+           else
+               if (ws-opp-index = 1 and ws-you-index = 2)
+                   or (ws-opp-index = 2 and ws-you-index = 3)
+                   or (ws-opp-index = 3 and ws-you-index = 1)
+                   move 3 to ws-outcome-index
+               else
+                   move 1 to ws-outcome-index
+               end-if
+           end-if.
+
+       find-outcome-from-letter.
+           evaluate ws-you
+               when "X"
+                   move 1 to ws-outcome-index
+               when "Y"
+                   move 2 to ws-outcome-index
+               when "Z"
+                   move 3 to ws-outcome-index
+               when other
+                   move 0 to ws-outcome-index
+           end-evaluate.
+
+       find-you-shape-from-outcome.
+           evaluate ws-outcome-index
+               when 2
+                   move ws-opp-index to ws-you-index
+               when 1
+                   if ws-opp-index = 1
+                       move 3 to ws-you-index
+                   else
+                       compute ws-you-index = ws-opp-index - 1
+                   end-if
+               when 3
+                   if ws-opp-index = 3
+                       move 1 to ws-you-index
+                   else
+                       compute ws-you-index = ws-opp-index + 1
+                   end-if
+           end-evaluate.
\ No newline at end of file
